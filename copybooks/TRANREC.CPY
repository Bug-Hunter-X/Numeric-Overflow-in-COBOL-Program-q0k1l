@@ -0,0 +1,8 @@
+      * Transaction output record: one per transaction posted by
+      * TRANPROC.
+       01  TRAN-OUT-RECORD.
+           05  TOR-CODE                PIC 9(5).
+           05  TOR-AMOUNT               PIC 9(7)V99.
+           05  TOR-DATE                PIC 9(8).
+           05  TOR-SOURCE               PIC X(1).
+           05  FILLER                   PIC X(63).
