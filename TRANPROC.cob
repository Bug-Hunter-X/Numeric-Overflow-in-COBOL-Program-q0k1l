@@ -0,0 +1,686 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPROC.
+      *
+      * Daily transaction posting run: assigns each incoming
+      * transaction a WS-CODE and accumulates WS-AMOUNT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN
+               ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT WS-CODE-SEQ-FILE
+               ASSIGN TO "WSCODESEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CODE-SEQ-STATUS.
+
+           SELECT WS-AMOUNT-EXCEPTIONS
+               ASSIGN TO "AMTEXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AMT-EXCPT-STATUS.
+
+           SELECT CATEGORY-EXCEPTIONS
+               ASSIGN TO "CATEXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CAT-EXCPT-STATUS.
+
+           SELECT CTL-REPORT
+               ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CATEGORY-CKPT-FILE
+               ASSIGN TO "CATCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CAT-CKPT-STATUS.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT TRANS-OUT
+               ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-OUT-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECTS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT STATUS-DUMP-FILE
+               ASSIGN TO "STATUSDUMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-CONTROL-FILE
+               ASSIGN TO "GLCONTROL"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+       01  TRANS-IN-RECORD.
+           05  IT-AMOUNT               PIC S9(7)V99.
+           05  IT-CATEGORY             PIC 9(2).
+           05  IT-SOURCE               PIC X(1).
+           05  FILLER                  PIC X(69).
+
+       FD  WS-CODE-SEQ-FILE
+           RECORDING MODE IS F.
+       01  WS-CODE-SEQ-RECORD.
+           05  SEQ-LAST-CODE           PIC 9(5).
+           05  FILLER                  PIC X(75).
+
+       FD  WS-AMOUNT-EXCEPTIONS
+           RECORDING MODE IS F.
+       01  AMOUNT-EXCEPTION-RECORD.
+           05  AER-CODE                PIC 9(5).
+           05  AER-ATTEMPTED-TOTAL     PIC 9(13)V99.
+           05  AER-CLAMPED-VALUE       PIC 9(11)V99.
+           05  AER-AMOUNT-LOST         PIC 9(13)V99.
+           05  FILLER                  PIC X(46).
+
+      * Mirrors AMOUNT-EXCEPTION-RECORD, but for a single category
+      * accumulator hitting its own ceiling instead of the combined
+      * total.
+       FD  CATEGORY-EXCEPTIONS
+           RECORDING MODE IS F.
+       01  CATEGORY-EXCEPTION-RECORD.
+           05  CER-CATEGORY-CODE       PIC 9(2).
+           05  CER-CODE                PIC 9(5).
+           05  CER-ATTEMPTED-TOTAL     PIC 9(11)V99.
+           05  CER-CLAMPED-VALUE       PIC 9(9)V99.
+           05  CER-AMOUNT-LOST         PIC 9(11)V99.
+           05  FILLER                  PIC X(50).
+
+       FD  CTL-REPORT.
+       01  CTL-REPORT-LINE             PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKP-CODE                PIC 9(5).
+           05  CKP-AMOUNT              PIC 9(11)V99.
+           05  CKP-INPUT-POSITION      PIC 9(9).
+           05  CKP-RUN-TXN-COUNT       PIC 9(9).
+           05  FILLER                  PIC X(46).
+
+      * Full snapshot of WS-CATEGORY-TABLE, rewritten every time
+      * CHECKPOINT-RECORD is, so a restart can rebuild per-category
+      * totals instead of resuming with them all reset to zero.
+       FD  CATEGORY-CKPT-FILE
+           RECORDING MODE IS F.
+       01  CATEGORY-CKPT-RECORD.
+           05  CCK-CATEGORY-CODE       PIC 9(2).
+           05  CCK-CATEGORY-TOTAL      PIC S9(9)V99 COMP-3.
+           05  FILLER                  PIC X(20).
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           05  ALR-TIMESTAMP           PIC 9(14).
+           05  ALR-JOB-ID              PIC X(8).
+           05  ALR-FIELD-NAME          PIC X(10).
+           05  ALR-OLD-VALUE           PIC 9(13)V99.
+           05  ALR-NEW-VALUE           PIC 9(13)V99.
+           05  ALR-EVENT-TYPE          PIC X(10).
+           05  FILLER                  PIC X(16).
+
+       FD  TRANS-OUT
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  RR-INPUT-AMOUNT         PIC S9(7)V99.
+           05  RR-CATEGORY             PIC 9(2).
+           05  RR-REASON-CODE          PIC X(4).
+           05  RR-TIMESTAMP            PIC 9(14).
+           05  FILLER                  PIC X(57).
+
+       FD  STATUS-DUMP-FILE.
+       01  STATUS-DUMP-LINE            PIC X(80).
+
+       FD  GL-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  GL-CONTROL-RECORD.
+           05  GCR-RECORD-TYPE         PIC X(2).
+           05  GCR-RUN-DATE            PIC 9(8).
+           05  GCR-JOB-ID              PIC X(8).
+           05  GCR-TRANSACTION-COUNT   PIC 9(5).
+           05  GCR-TOTAL-AMOUNT        PIC 9(11)V99.
+           05  FILLER                  PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-CODE                 PIC 9(5) VALUE ZEROS.
+           05  WS-AMOUNT               PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-FLAGS.
+           05  WS-EOF                  PIC X VALUE "N".
+               88  WS-END-OF-INPUT     VALUE "Y".
+           05  WS-CODE-SEQ-STATUS      PIC X(2) VALUE "00".
+           05  WS-CHECKPOINT-STATUS    PIC X(2) VALUE "00".
+           05  WS-CKPT-EOF             PIC X VALUE "N".
+               88  WS-END-OF-CKPT-LOG  VALUE "Y".
+           05  WS-CAT-CKPT-STATUS      PIC X(2) VALUE "00".
+           05  WS-CAT-CKPT-EOF         PIC X VALUE "N".
+               88  WS-END-OF-CAT-CKPT  VALUE "Y".
+           05  WS-RESTART-FLAG         PIC X VALUE "N".
+               88  WS-IS-RESTART       VALUE "Y".
+           05  WS-JOB-ABORTED          PIC X VALUE "N".
+               88  WS-WAS-ABORTED      VALUE "Y".
+           05  WS-AMT-EXCPT-STATUS     PIC X(2) VALUE "00".
+           05  WS-CAT-EXCPT-STATUS     PIC X(2) VALUE "00".
+           05  WS-AUDIT-LOG-STATUS     PIC X(2) VALUE "00".
+           05  WS-TRANS-OUT-STATUS     PIC X(2) VALUE "00".
+           05  WS-REJECT-FILE-STATUS   PIC X(2) VALUE "00".
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT         PIC 9(9) VALUE ZEROS.
+           05  WS-RUN-TXN-COUNT        PIC 9(9) VALUE ZEROS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+           05  WS-SINCE-CHECKPOINT     PIC 9(5) VALUE ZEROS.
+           05  WS-SKIP-COUNT           PIC 9(9) VALUE ZEROS.
+           05  WS-STATUS-DUMP-INTERVAL PIC 9(5) VALUE 50.
+           05  WS-SINCE-STATUS-DUMP    PIC 9(5) VALUE ZEROS.
+
+       01  WS-LAST-CHECKPOINT.
+           05  WS-LAST-CKPT-CODE       PIC 9(5) VALUE ZEROS.
+           05  WS-LAST-CKPT-AMOUNT     PIC 9(11)V99 VALUE ZEROS.
+           05  WS-LAST-CKPT-POSITION   PIC 9(9) VALUE ZEROS.
+           05  WS-LAST-CKPT-TXN-COUNT  PIC 9(9) VALUE ZEROS.
+
+       01  WS-JOB-ID                   PIC X(8) VALUE "TRANPROC".
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-CAT-IDX.
+               10  WS-CATEGORY-CODE    PIC 9(2).
+               10  WS-CATEGORY-TOTAL   PIC S9(9)V99 COMP-3.
+               10  WS-CATEGORY-USED    PIC X VALUE "N".
+                   88  WS-CATEGORY-IN-USE VALUE "Y".
+
+       01  WS-CATEGORY-WORK.
+           05  WS-CAT-FOUND-FLAG       PIC X VALUE "N".
+               88  WS-CATEGORY-FOUND   VALUE "Y".
+           05  WS-CAT-FREE-IDX         PIC 9(2) VALUE ZEROS.
+
+       01  WS-VALIDATION.
+           05  WS-VALID-FLAG           PIC X VALUE "Y".
+               88  WS-IS-VALID         VALUE "Y".
+           05  WS-REJECT-REASON        PIC X(4).
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-FIELD-NAME     PIC X(10).
+           05  WS-AUDIT-OLD-VALUE      PIC 9(13)V99.
+           05  WS-AUDIT-NEW-VALUE      PIC 9(13)V99.
+           05  WS-AUDIT-EVENT-TYPE     PIC X(10).
+
+       01  WS-WORK-FIELDS.
+           05  WS-ATTEMPTED-AMOUNT     PIC 9(13)V99 VALUE ZEROS.
+           05  WS-AMOUNT-LOST          PIC 9(13)V99 VALUE ZEROS.
+           05  WS-CAT-ATTEMPTED-TOTAL  PIC 9(11)V99 VALUE ZEROS.
+           05  WS-CAT-AMOUNT-LOST      PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-AVERAGE-TICKET       PIC 9(11)V99 VALUE ZEROS.
+           05  WS-AVG-TICKET-LOW       PIC 9(7)V99 VALUE 1.00.
+           05  WS-AVG-TICKET-HIGH      PIC 9(7)V99 VALUE 5000.00.
+           05  WS-CONTROL-BREAK        PIC X VALUE "N".
+               88  WS-CONTROL-OUT-OF-RANGE VALUE "Y".
+
+       01  WS-REPORT-LINE.
+           05  RL-LABEL                PIC X(30).
+           05  RL-VALUE                PIC X(20).
+
+       01  WS-EDIT-FIELDS.
+           05  WS-EDIT-AMOUNT           PIC Z(10)9.99.
+           05  WS-EDIT-COUNT            PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-INPUT.
+           PERFORM 8000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CODE-SEQUENCE.
+           PERFORM 1200-LOAD-CHECKPOINT.
+           IF WS-IS-RESTART
+               PERFORM 1220-LOAD-CATEGORY-CHECKPOINT
+           END-IF.
+           OPEN INPUT TRANS-IN.
+           IF WS-IS-RESTART
+               PERFORM 1250-SKIP-PROCESSED-INPUT
+           END-IF.
+           PERFORM 1300-OPEN-HISTORY-FILES.
+           OPEN OUTPUT CTL-REPORT.
+           READ TRANS-IN
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       1100-LOAD-CODE-SEQUENCE.
+           OPEN INPUT WS-CODE-SEQ-FILE.
+           IF WS-CODE-SEQ-STATUS = "35"
+               MOVE ZEROS TO WS-CODE
+           ELSE
+               READ WS-CODE-SEQ-FILE
+                   AT END MOVE ZEROS TO WS-CODE
+                   NOT AT END MOVE SEQ-LAST-CODE TO WS-CODE
+               END-READ
+               CLOSE WS-CODE-SEQ-FILE
+           END-IF.
+
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-END-OF-CKPT-LOG
+                   READ CHECKPOINT-FILE
+                       AT END SET WS-END-OF-CKPT-LOG TO TRUE
+                       NOT AT END
+                           MOVE CKP-CODE TO WS-LAST-CKPT-CODE
+                           MOVE CKP-AMOUNT TO WS-LAST-CKPT-AMOUNT
+                           MOVE CKP-INPUT-POSITION
+                               TO WS-LAST-CKPT-POSITION
+                           MOVE CKP-RUN-TXN-COUNT
+                               TO WS-LAST-CKPT-TXN-COUNT
+                           SET WS-IS-RESTART TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-IS-RESTART
+               MOVE WS-LAST-CKPT-CODE TO WS-CODE
+               MOVE WS-LAST-CKPT-AMOUNT TO WS-AMOUNT
+               MOVE WS-LAST-CKPT-TXN-COUNT TO WS-RUN-TXN-COUNT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       1220-LOAD-CATEGORY-CHECKPOINT.
+           SET WS-CAT-IDX TO 1.
+           OPEN INPUT CATEGORY-CKPT-FILE.
+           IF WS-CAT-CKPT-STATUS NOT = "35"
+               PERFORM UNTIL WS-END-OF-CAT-CKPT
+                   READ CATEGORY-CKPT-FILE
+                       AT END SET WS-END-OF-CAT-CKPT TO TRUE
+                       NOT AT END
+                           MOVE CCK-CATEGORY-CODE
+                               TO WS-CATEGORY-CODE (WS-CAT-IDX)
+                           MOVE CCK-CATEGORY-TOTAL
+                               TO WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                           SET WS-CATEGORY-IN-USE (WS-CAT-IDX)
+                               TO TRUE
+                           SET WS-CAT-IDX UP BY 1
+                   END-READ
+               END-PERFORM
+               CLOSE CATEGORY-CKPT-FILE
+           END-IF.
+
+       1250-SKIP-PROCESSED-INPUT.
+           MOVE WS-LAST-CKPT-POSITION TO WS-SKIP-COUNT.
+           MOVE WS-LAST-CKPT-POSITION TO WS-RECORD-COUNT.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRANS-IN
+                   AT END SET WS-END-OF-INPUT TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1300-OPEN-HISTORY-FILES.
+           OPEN EXTEND WS-AMOUNT-EXCEPTIONS.
+           IF WS-AMT-EXCPT-STATUS = "35"
+               OPEN OUTPUT WS-AMOUNT-EXCEPTIONS
+           END-IF.
+           OPEN EXTEND CATEGORY-EXCEPTIONS.
+           IF WS-CAT-EXCPT-STATUS = "35"
+               OPEN OUTPUT CATEGORY-EXCEPTIONS
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           OPEN EXTEND TRANS-OUT.
+           IF WS-TRANS-OUT-STATUS = "35"
+               OPEN OUTPUT TRANS-OUT
+           END-IF.
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 2100-VALIDATE-INPUT.
+           IF WS-IS-VALID
+               PERFORM 2200-ADD-CODE
+               IF NOT WS-WAS-ABORTED
+                   PERFORM 2400-UPDATE-CATEGORY
+                   PERFORM 2300-COMPUTE-AMOUNT
+                   PERFORM 2500-WRITE-TRANS-OUT
+                   PERFORM 2600-CHECK-CHECKPOINT
+               END-IF
+           END-IF.
+           PERFORM 2700-CHECK-STATUS-DUMP.
+           READ TRANS-IN
+               AT END SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-VALIDATE-INPUT.
+           SET WS-IS-VALID TO TRUE.
+           IF IT-AMOUNT < 0
+               MOVE "NEG " TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+               PERFORM 2150-WRITE-REJECT
+           ELSE
+               IF IT-AMOUNT = 0
+                   MOVE "ZERO" TO WS-REJECT-REASON
+                   MOVE "N" TO WS-VALID-FLAG
+                   PERFORM 2150-WRITE-REJECT
+               END-IF
+           END-IF.
+
+       2150-WRITE-REJECT.
+           MOVE IT-AMOUNT TO RR-INPUT-AMOUNT.
+           MOVE IT-CATEGORY TO RR-CATEGORY.
+           MOVE WS-REJECT-REASON TO RR-REASON-CODE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RR-TIMESTAMP.
+           WRITE REJECT-RECORD.
+
+      * WS-CODE is a hard 5-digit sequence with no wraparound. Once it
+      * hits the ceiling the run aborts here and the checkpoint saved
+      * on the way out cannot be resumed from, since the next restart
+      * would hit the identical SIZE ERROR on its first ADD. Getting
+      * past this requires manual intervention (raise the ceiling,
+      * split the remaining input to a new WS-CODE range, or start a
+      * new day's sequence in WS-CODE-SEQ-FILE) before the job is
+      * resubmitted; the restart path below only helps for aborts that
+      * are not this one.
+       2200-ADD-CODE.
+           MOVE WS-CODE TO WS-AUDIT-OLD-VALUE.
+           ADD 1 TO WS-CODE
+               ON SIZE ERROR
+                   DISPLAY "Error: WS-CODE exceeded limit."
+                   COMPUTE WS-AUDIT-NEW-VALUE = WS-CODE + 1
+                   MOVE "WS-CODE" TO WS-AUDIT-FIELD-NAME
+                   MOVE "ERROR" TO WS-AUDIT-EVENT-TYPE
+                   PERFORM 4000-WRITE-AUDIT-RECORD
+                   SUBTRACT 1 FROM WS-RECORD-COUNT
+                   PERFORM 2650-WRITE-CHECKPOINT
+                   ADD 1 TO WS-RECORD-COUNT
+                   SET WS-WAS-ABORTED TO TRUE
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-RUN-TXN-COUNT
+           END-ADD.
+
+      * WS-AMOUNT is no longer an independently-accumulated running
+      * total: it is the sum of WS-CATEGORY-TABLE, so it can never
+      * hit its own ceiling ahead of the categories that make it up.
+      * WS-AMOUNT's width is sized to hold every category maxed out
+      * at once, so the clamp below is a defensive backstop, not a
+      * ceiling this run is expected to reach in practice.
+       2300-COMPUTE-AMOUNT.
+           MOVE ZEROS TO WS-ATTEMPTED-AMOUNT.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > 100
+               IF WS-CATEGORY-IN-USE (WS-CAT-IDX)
+                   ADD WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                       TO WS-ATTEMPTED-AMOUNT
+               END-IF
+           END-PERFORM.
+           IF WS-ATTEMPTED-AMOUNT > 99999999999.99
+               DISPLAY "Warning: WS-AMOUNT limit exceeded. Clamping."
+               COMPUTE WS-AMOUNT-LOST =
+                   WS-ATTEMPTED-AMOUNT - 99999999999.99
+               MOVE 99999999999.99 TO WS-AMOUNT
+               PERFORM 2350-WRITE-AMOUNT-EXCEPTION
+               MOVE "WS-AMOUNT" TO WS-AUDIT-FIELD-NAME
+               MOVE WS-ATTEMPTED-AMOUNT TO WS-AUDIT-OLD-VALUE
+               MOVE WS-AMOUNT TO WS-AUDIT-NEW-VALUE
+               MOVE "WARNING" TO WS-AUDIT-EVENT-TYPE
+               PERFORM 4000-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE WS-ATTEMPTED-AMOUNT TO WS-AMOUNT
+           END-IF.
+
+       2350-WRITE-AMOUNT-EXCEPTION.
+           MOVE WS-CODE             TO AER-CODE.
+           MOVE WS-ATTEMPTED-AMOUNT TO AER-ATTEMPTED-TOTAL.
+           MOVE WS-AMOUNT           TO AER-CLAMPED-VALUE.
+           MOVE WS-AMOUNT-LOST      TO AER-AMOUNT-LOST.
+           WRITE AMOUNT-EXCEPTION-RECORD.
+
+       2400-UPDATE-CATEGORY.
+           MOVE "N" TO WS-CAT-FOUND-FLAG.
+           MOVE ZEROS TO WS-CAT-FREE-IDX.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > 100 OR WS-CATEGORY-FOUND
+               IF WS-CATEGORY-IN-USE (WS-CAT-IDX)
+                   AND WS-CATEGORY-CODE (WS-CAT-IDX) = IT-CATEGORY
+                   ADD IT-AMOUNT TO WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                       ON SIZE ERROR
+                           DISPLAY
+                               "Warning: category total overflow."
+                           COMPUTE WS-CAT-ATTEMPTED-TOTAL =
+                               WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                                   + IT-AMOUNT
+                           COMPUTE WS-CAT-AMOUNT-LOST =
+                               WS-CAT-ATTEMPTED-TOTAL
+                                   - 999999999.99
+                           MOVE "CATEGORY" TO WS-AUDIT-FIELD-NAME
+                           MOVE WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                               TO WS-AUDIT-OLD-VALUE
+                           MOVE WS-CAT-ATTEMPTED-TOTAL
+                               TO WS-AUDIT-NEW-VALUE
+                           MOVE "WARNING" TO WS-AUDIT-EVENT-TYPE
+                           PERFORM 4000-WRITE-AUDIT-RECORD
+                           PERFORM 2450-WRITE-CATEGORY-EXCEPTION
+                   END-ADD
+                   SET WS-CATEGORY-FOUND TO TRUE
+               ELSE
+                   IF NOT WS-CATEGORY-IN-USE (WS-CAT-IDX)
+                       AND WS-CAT-FREE-IDX = ZEROS
+                       SET WS-CAT-FREE-IDX TO WS-CAT-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF NOT WS-CATEGORY-FOUND AND WS-CAT-FREE-IDX > ZEROS
+               SET WS-CAT-IDX TO WS-CAT-FREE-IDX
+               MOVE IT-CATEGORY TO WS-CATEGORY-CODE (WS-CAT-IDX)
+               MOVE IT-AMOUNT TO WS-CATEGORY-TOTAL (WS-CAT-IDX)
+               SET WS-CATEGORY-IN-USE (WS-CAT-IDX) TO TRUE
+           END-IF.
+
+       2450-WRITE-CATEGORY-EXCEPTION.
+           MOVE IT-CATEGORY            TO CER-CATEGORY-CODE.
+           MOVE WS-CODE                TO CER-CODE.
+           MOVE WS-CAT-ATTEMPTED-TOTAL TO CER-ATTEMPTED-TOTAL.
+           MOVE WS-CATEGORY-TOTAL (WS-CAT-IDX) TO CER-CLAMPED-VALUE.
+           MOVE WS-CAT-AMOUNT-LOST     TO CER-AMOUNT-LOST.
+           WRITE CATEGORY-EXCEPTION-RECORD.
+
+       2500-WRITE-TRANS-OUT.
+           MOVE WS-CODE TO TOR-CODE.
+           MOVE IT-AMOUNT TO TOR-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TOR-DATE.
+           MOVE IT-SOURCE TO TOR-SOURCE.
+           WRITE TRAN-OUT-RECORD.
+
+       2600-CHECK-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2650-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       2650-WRITE-CHECKPOINT.
+           MOVE WS-CODE TO CKP-CODE.
+           MOVE WS-AMOUNT TO CKP-AMOUNT.
+           MOVE WS-RECORD-COUNT TO CKP-INPUT-POSITION.
+           MOVE WS-RUN-TXN-COUNT TO CKP-RUN-TXN-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           PERFORM 2660-WRITE-CATEGORY-CHECKPOINT.
+
+       2660-WRITE-CATEGORY-CHECKPOINT.
+           OPEN OUTPUT CATEGORY-CKPT-FILE.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > 100
+               IF WS-CATEGORY-IN-USE (WS-CAT-IDX)
+                   MOVE WS-CATEGORY-CODE (WS-CAT-IDX)
+                       TO CCK-CATEGORY-CODE
+                   MOVE WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                       TO CCK-CATEGORY-TOTAL
+                   WRITE CATEGORY-CKPT-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE CATEGORY-CKPT-FILE.
+
+       2700-CHECK-STATUS-DUMP.
+           ADD 1 TO WS-SINCE-STATUS-DUMP.
+           IF WS-SINCE-STATUS-DUMP >= WS-STATUS-DUMP-INTERVAL
+               PERFORM 2750-WRITE-STATUS-DUMP
+               MOVE ZEROS TO WS-SINCE-STATUS-DUMP
+           END-IF.
+
+       2750-WRITE-STATUS-DUMP.
+           OPEN OUTPUT STATUS-DUMP-FILE.
+           MOVE "CURRENT WS-CODE" TO RL-LABEL.
+           MOVE WS-CODE TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO STATUS-DUMP-LINE.
+           WRITE STATUS-DUMP-LINE.
+           MOVE "CURRENT WS-AMOUNT" TO RL-LABEL.
+           MOVE WS-AMOUNT TO WS-EDIT-AMOUNT.
+           MOVE WS-EDIT-AMOUNT TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO STATUS-DUMP-LINE.
+           WRITE STATUS-DUMP-LINE.
+           MOVE "INPUT RECORDS READ" TO RL-LABEL.
+           MOVE WS-RECORD-COUNT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO STATUS-DUMP-LINE.
+           WRITE STATUS-DUMP-LINE.
+           CLOSE STATUS-DUMP-FILE.
+
+       4000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ALR-TIMESTAMP.
+           MOVE WS-JOB-ID TO ALR-JOB-ID.
+           MOVE WS-AUDIT-FIELD-NAME TO ALR-FIELD-NAME.
+           MOVE WS-AUDIT-OLD-VALUE TO ALR-OLD-VALUE.
+           MOVE WS-AUDIT-NEW-VALUE TO ALR-NEW-VALUE.
+           MOVE WS-AUDIT-EVENT-TYPE TO ALR-EVENT-TYPE.
+           WRITE AUDIT-LOG-RECORD.
+
+       8000-FINALIZE.
+           CLOSE TRANS-IN.
+           CLOSE WS-AMOUNT-EXCEPTIONS.
+           CLOSE CATEGORY-EXCEPTIONS.
+           CLOSE AUDIT-LOG.
+           CLOSE TRANS-OUT.
+           CLOSE REJECT-FILE.
+           PERFORM 8100-SAVE-CODE-SEQUENCE.
+           PERFORM 8200-PRINT-CONTROL-REPORT.
+           PERFORM 8250-PRINT-CATEGORY-BREAKDOWN.
+           CLOSE CTL-REPORT.
+           IF NOT WS-WAS-ABORTED
+               PERFORM 8300-WRITE-GL-CONTROL
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           IF NOT WS-WAS-ABORTED
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CATEGORY-CKPT-FILE
+               CLOSE CATEGORY-CKPT-FILE
+           END-IF.
+
+       8100-SAVE-CODE-SEQUENCE.
+           OPEN OUTPUT WS-CODE-SEQ-FILE.
+           MOVE WS-CODE TO SEQ-LAST-CODE.
+           WRITE WS-CODE-SEQ-RECORD.
+           CLOSE WS-CODE-SEQ-FILE.
+
+       8200-PRINT-CONTROL-REPORT.
+           MOVE "FINAL WS-CODE" TO RL-LABEL.
+           MOVE WS-CODE TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO CTL-REPORT-LINE.
+           WRITE CTL-REPORT-LINE.
+
+           MOVE "TRANSACTION COUNT" TO RL-LABEL.
+           MOVE WS-RUN-TXN-COUNT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO CTL-REPORT-LINE.
+           WRITE CTL-REPORT-LINE.
+
+           MOVE "FINAL WS-AMOUNT TOTAL" TO RL-LABEL.
+           MOVE WS-AMOUNT TO WS-EDIT-AMOUNT.
+           MOVE WS-EDIT-AMOUNT TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO CTL-REPORT-LINE.
+           WRITE CTL-REPORT-LINE.
+
+           IF WS-RUN-TXN-COUNT > ZEROS
+               COMPUTE WS-AVERAGE-TICKET =
+                   WS-AMOUNT / WS-RUN-TXN-COUNT
+               MOVE "AVERAGE TICKET" TO RL-LABEL
+               MOVE WS-AVERAGE-TICKET TO WS-EDIT-AMOUNT
+               MOVE WS-EDIT-AMOUNT TO RL-VALUE
+               MOVE WS-REPORT-LINE TO CTL-REPORT-LINE
+               WRITE CTL-REPORT-LINE
+               IF WS-AVERAGE-TICKET < WS-AVG-TICKET-LOW
+                   OR WS-AVERAGE-TICKET > WS-AVG-TICKET-HIGH
+                   SET WS-CONTROL-OUT-OF-RANGE TO TRUE
+               END-IF
+           END-IF.
+
+           IF WS-CONTROL-OUT-OF-RANGE
+               MOVE "*** CONTROL BREAK ***" TO RL-LABEL
+               MOVE "AVERAGE OUT OF RANGE" TO RL-VALUE
+           ELSE
+               MOVE "CONTROL STATUS" TO RL-LABEL
+               MOVE "IN RANGE" TO RL-VALUE
+           END-IF.
+           MOVE WS-REPORT-LINE TO CTL-REPORT-LINE.
+           WRITE CTL-REPORT-LINE.
+
+       8250-PRINT-CATEGORY-BREAKDOWN.
+           MOVE "--- CATEGORY BREAKDOWN ---" TO RL-LABEL.
+           MOVE SPACES TO RL-VALUE.
+           MOVE WS-REPORT-LINE TO CTL-REPORT-LINE.
+           WRITE CTL-REPORT-LINE.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > 100
+               IF WS-CATEGORY-IN-USE (WS-CAT-IDX)
+                   MOVE WS-CATEGORY-CODE (WS-CAT-IDX) TO RL-LABEL
+                   MOVE WS-CATEGORY-TOTAL (WS-CAT-IDX)
+                       TO WS-EDIT-AMOUNT
+                   MOVE WS-EDIT-AMOUNT TO RL-VALUE
+                   MOVE WS-REPORT-LINE TO CTL-REPORT-LINE
+                   WRITE CTL-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       8300-WRITE-GL-CONTROL.
+           OPEN OUTPUT GL-CONTROL-FILE.
+           MOVE "GL" TO GCR-RECORD-TYPE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GCR-RUN-DATE.
+           MOVE WS-JOB-ID TO GCR-JOB-ID.
+           MOVE WS-RUN-TXN-COUNT TO GCR-TRANSACTION-COUNT.
+           MOVE WS-AMOUNT TO GCR-TOTAL-AMOUNT.
+           WRITE GL-CONTROL-RECORD.
+           CLOSE GL-CONTROL-FILE.
+
+       END PROGRAM TRANPROC.
